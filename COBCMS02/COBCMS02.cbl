@@ -14,17 +14,85 @@
            SELECT BOATMASTER
            ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT1.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+           ASSIGN TO "SRTBOAT.WRK".
+
+           SELECT SORTED-BOATMASTER
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT2.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT PRTOUT
            ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT.PRT"
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT EXCEPTION-RPT
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOATX.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT COMMISSION-RPT
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLCOMM.PRT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RUN-DATE-PARM
+           ASSIGN TO "C:\IHCC\COBOL\RUNDATE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-OUT
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD BOATMASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RAW-BOAT-REC
+           RECORD CONTAINS 28 CHARACTERS.
+
+       01 RAW-BOAT-REC.
+           05 RAW-LAST-NAME            PIC X(15).
+           05 RAW-STATE                PIC X(2).
+           05 RAW-BOAT-COST            PIC 9(6)V99.
+           05 RAW-PURCHASE-DATE.
+               10 RAW-YY-PUR           PIC 99.
+               10 RAW-PUR-YY           PIC 99.
+               10 RAW-PUR-MM           PIC 99.
+               10 RAW-PUR-DD           PIC 99.
+           05 RAW-BOAT-TYPE            PIC X.
+           05 RAW-ACCESSORY-PACKAGE    PIC 9.
+           05 RAW-PREP-DELIVER-COST    PIC 9(5)V99.
+           05 RAW-SALESPERSON-ID       PIC X(5).
+
+      *    SORT-WORK IS THE PRE-SORT WORK FILE USED TO GUARANTEE
+      *    BOATMASTER IS IN I-BOAT-TYPE ORDER BEFORE THE CONTROL-BREAK
+      *    LOGIC IN 2000-MAINLINE/9100-MAJORSUBTOTALS RUNS, REGARDLESS
+      *    OF HOW CBLBOAT1.DAT WAS LOADED.
+       SD  SORT-WORK
+           DATA RECORD IS SW-BOAT-REC.
+
+       01 SW-BOAT-REC.
+           05 SW-LAST-NAME              PIC X(15).
+           05 SW-STATE                  PIC X(2).
+           05 SW-BOAT-COST              PIC 9(6)V99.
+           05 SW-PURCHASE-DATE.
+               10 SW-YY-PUR             PIC 99.
+               10 SW-PUR-YY             PIC 99.
+               10 SW-PUR-MM             PIC 99.
+               10 SW-PUR-DD             PIC 99.
+           05 SW-BOAT-TYPE              PIC X.
+           05 SW-ACCESSORY-PACKAGE      PIC 9.
+           05 SW-PREP-DELIVER-COST      PIC 9(5)V99.
+           05 SW-SALESPERSON-ID         PIC X(5).
+
+       FD  SORTED-BOATMASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-BOAT-REC
-           RECORD CONTAINS 23 CHARACTERS.
+           RECORD CONTAINS 28 CHARACTERS.
 
        01 I-BOAT-REC.
            05 I-LAST-NAME              PIC X(15).
@@ -38,6 +106,7 @@
            05 I-BOAT-TYPE              PIC X.
            05 I-ACCESSORY-PACKAGE      PIC 9.
            05 I-PREP-DELIVER-COST      PIC 9(5)V99.
+           05 I-SALESPERSON-ID         PIC X(5).
 
        FD PRTOUT
            LABEL RECORD IS OMITTED
@@ -47,6 +116,57 @@
 
        01 PRTLINE                      PIC X(132).
 
+       FD  EXCEPTION-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCPLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCPLINE                     PIC X(132).
+
+       FD  COMMISSION-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS COMMLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 COMMLINE                     PIC X(132).
+
+      *    CHECKPOINT-FILE HOLDS THE RECORD COUNT OF THE LAST
+      *    CHECKPOINT TAKEN AGAINST SORTED-BOATMASTER. A RERUN AFTER AN
+      *    ABEND READS THIS TO SKIP THE RECORDS ALREADY PRINTED INSTEAD
+      *    OF REPROCESSING CBLBOAT1.DAT FROM RECORD ONE.
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKP-REC
+           RECORD CONTAINS 6 CHARACTERS.
+
+       01 CKP-REC.
+           05 CKP-RECORD-COUNT         PIC 9(6).
+
+      *    RUN-DATE-PARM HOLDS A SHARED "AS-OF" BUSINESS DATE. WHEN
+      *    OPERATIONS DROPS A RUNDATE.DAT BEFORE A RERUN OR LATE
+      *    CORRECTION, ITS DATE PRINTS ON THE REPORT INSTEAD OF TODAY'S
+      *    DATE. NO FILE (THE NORMAL CASE) MEANS TODAY'S DATE IS USED.
+       FD  RUN-DATE-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RD-PARM-REC
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01 RD-PARM-REC.
+           05 RD-YY            PIC 9(4).
+           05 RD-MM            PIC 99.
+           05 RD-DD            PIC 99.
+
+      *    CSV-OUT IS A COMMA-DELIMITED COMPANION TO PRTOUT SO THE
+      *    BOAT SALE DETAIL CAN BE LOADED STRAIGHT INTO A SPREADSHEET.
+       FD  CSV-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01 CSV-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
            05 C-PCTR               PIC 9(2)        VALUE ZERO.
@@ -57,6 +177,34 @@
            05 C-GT-TOT-COST        PIC 9(12)V99    VALUE ZERO.
            05 C-GT-SOLD            PIC 9(5)        VALUE ZERO.
            05 H-BOAT-TYPE          PIC X(13)       VALUE ZERO.
+           05 C-EXC-CTR            PIC 999         VALUE ZERO.
+           05 C-EXC-PCTR           PIC 99          VALUE ZERO.
+           05 C-COMM-PCTR          PIC 99          VALUE ZERO.
+           05 WS-SLS-COUNT         PIC 99          VALUE ZERO.
+           05 WS-STA-COUNT         PIC 99          VALUE ZERO.
+           05 WS-FOUND             PIC X(3)        VALUE "NO".
+           05 WS-CKP-INTERVAL      PIC 9(4)        VALUE 100.
+           05 WS-CKP-COUNT         PIC 9(6)        VALUE ZERO.
+           05 WS-RESTART-COUNT     PIC 9(6)        VALUE ZERO.
+           05 WS-SKIP-COUNTER      PIC 9(6)        VALUE ZERO.
+           05 WS-REPLAY-FIRST      PIC X(3)        VALUE "YES".
+           05 WS-CSV-BOAT-COST     PIC 9(6).99.
+           05 WS-CSV-PREP-COST     PIC 9(5).99.
+           05 WS-CSV-TOT-COST      PIC 9(7).99.
+
+       01 SALES-TABLE.
+           05 SLS-ENTRY OCCURS 50 TIMES
+                   INDEXED BY SLS-IDX.
+               10 SLS-ID           PIC X(5).
+               10 SLS-SOLD         PIC 9(4)        VALUE ZERO.
+               10 SLS-TOT-COST     PIC 9(9)V99     VALUE ZERO.
+
+       01 STATE-TABLE.
+           05 STA-ENTRY OCCURS 60 TIMES
+                   INDEXED BY STA-IDX.
+               10 STA-STATE        PIC X(2).
+               10 STA-SOLD         PIC 9(4)        VALUE ZERO.
+               10 STA-TOT-COST     PIC 9(9)V99     VALUE ZERO.
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -150,26 +298,238 @@
            05 FILLER               PIC X(35).
            05 O-GT-TOT-COST        PIC $$$,$$$,$$$,$$$.99.
 
+       01 EXCEPTION-TITLE.
+           05  FILLER              PIC X(6)    VALUE "DATE".
+           05  EX-MM               PIC 9(2).
+           05  FILLER              PIC X       VALUE "/".
+           05  EX-DD               PIC 9(2).
+           05  FILLER              PIC X       VALUE "/".
+           05  EX-YY               PIC 9(4).
+           05  FILLER              PIC X(41)   VALUE SPACES.
+           05  FILLER              PIC X(27)
+                                    VALUE "BOAT MASTER CODE EXCEPTIONS".
+           05  FILLER              PIC X(41)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAGE:".
+           05  EX-PCTR             PIC Z9.
+
+       01 EXCEPTION-COL-HDINGS.
+           05 FILLER               PIC X(9)    VALUE "LAST NAME".
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE "BAD FIELD".
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(8)    VALUE "BAD CODE".
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE "REASON".
+
+       01 EXCEPTION-DETAIL-LINE.
+           05 EX-LAST-NAME          PIC X(15).
+           05 FILLER                PIC X(4)    VALUE SPACES.
+           05 EX-BAD-FIELD          PIC X(18).
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 EX-BAD-CODE           PIC X(8).
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 EX-REASON             PIC X(40).
+
+       01 EXCEPTION-TOTAL-LINE.
+           05 FILLER           PIC X(17) VALUE "EXCEPTION COUNT: ".
+           05 EX-CTR           PIC ZZ9.
+           05 FILLER           PIC X(93) VALUE SPACES.
+
+       01 COMMISSION-TITLE.
+           05  FILLER              PIC X(6)    VALUE "DATE".
+           05  CM-MM               PIC 9(2).
+           05  FILLER              PIC X       VALUE "/".
+           05  CM-DD               PIC 9(2).
+           05  FILLER              PIC X       VALUE "/".
+           05  CM-YY               PIC 9(4).
+           05  FILLER              PIC X(41)   VALUE SPACES.
+           05  FILLER              PIC X(23)
+                                    VALUE "BOAT SALES COMMISSIONS".
+           05  FILLER              PIC X(45)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAGE:".
+           05  CM-PCTR             PIC Z9.
+
+       01 SLS-SECTION-HDING.
+           05 FILLER       PIC X(23) VALUE "SALES BY SALESPERSON".
+           05 FILLER       PIC X(109) VALUE SPACES.
+
+       01 SLS-COL-HDINGS.
+           05 FILLER               PIC X(11)   VALUE "SALESPERSON".
+           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER                PIC X(11)   VALUE "NUMBER SOLD".
+           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE "TOTAL COST".
+
+       01 SLS-DETAIL-LINE.
+           05 O-SLS-ID              PIC X(5).
+           05 FILLER                PIC X(15)   VALUE SPACES.
+           05 O-SLS-SOLD            PIC ZZ,ZZ9.
+           05 FILLER                PIC X(10)   VALUE SPACES.
+           05 O-SLS-TOT-COST        PIC $$,$$$,$$$,$$9.99.
+
+       01 STA-SECTION-HDING.
+           05 FILLER               PIC X(16)   VALUE "SALES BY STATE".
+           05 FILLER               PIC X(116)  VALUE SPACES.
+
+       01 STA-COL-HDINGS.
+           05 FILLER               PIC X(5)    VALUE "STATE".
+           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE "NUMBER SOLD".
+           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE "TOTAL COST".
+
+       01 STA-DETAIL-LINE.
+           05 O-STA-STATE           PIC X(2).
+           05 FILLER                PIC X(18)   VALUE SPACES.
+           05 O-STA-SOLD            PIC ZZ,ZZ9.
+           05 FILLER                PIC X(10)   VALUE SPACES.
+           05 O-STA-TOT-COST        PIC $$,$$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS = "NO".
            PERFORM 3000-CLOSING.
-           STOP RUN.
+           GOBACK.
 
        1000-INIT.
-           OPEN INPUT BOATMASTER.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-BOAT-TYPE
+               USING BOATMASTER
+               GIVING SORTED-BOATMASTER.
+
+           OPEN INPUT SORTED-BOATMASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCEPTION-RPT.
+           OPEN OUTPUT COMMISSION-RPT.
+           OPEN OUTPUT CSV-OUT.
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               "LAST NAME,STATE,BOAT TYPE,BOAT COST,PUR MM,PUR DD,"
+                                              DELIMITED BY SIZE
+               "PUR YY,ACCESSORY PACKAGE,PREP/DELIVER COST,"
+                                              DELIMITED BY SIZE
+               "TOTAL COST,SALESPERSON ID"
+                                              DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           PERFORM 1050-GET-RUN-DATE.
            MOVE I-YY TO O-YY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
+           MOVE I-YY TO EX-YY.
+           MOVE I-MM TO EX-MM.
+           MOVE I-DD TO EX-DD.
+           MOVE I-YY TO CM-YY.
+           MOVE I-MM TO CM-MM.
+           MOVE I-DD TO CM-DD.
 
-           PERFORM 9000-READ.
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
-           PERFORM 9200-HEADINGS.
+           PERFORM 1100-CHECKPOINT-RESTART.
+
+      *    IF A STALE CHECKPOINT'S REPLAY RAN THE SORTED-BOATMASTER
+      *    FILE ALL THE WAY TO END-OF-FILE, MORE-RECS IS ALREADY "NO"
+      *    AND THERE IS NO NEXT RECORD TO READ; READING AGAIN WOULD BE
+      *    AN INVALID READ PAST END-OF-FILE.
+           IF MORE-RECS NOT EQUAL TO "NO"
+               PERFORM 9000-READ
+           END-IF.
+           IF WS-RESTART-COUNT = ZERO
+               MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+               PERFORM 9400-EXCEPTIONHDGS
+               PERFORM 9200-HEADINGS
+           END-IF.
+
+      *    RUN-DATE-PARM IS OPTIONAL. IF OPERATIONS DID NOT DROP ONE,
+      *    TODAY'S DATE IS USED, SAME AS BEFORE.
+       1050-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           OPEN INPUT RUN-DATE-PARM.
+           READ RUN-DATE-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RD-YY TO I-YY
+                   MOVE RD-MM TO I-MM
+                   MOVE RD-DD TO I-DD
+           END-READ.
+           CLOSE RUN-DATE-PARM.
+
+      *    IF A PRIOR RUN LEFT A CHECKPOINT, SKIP PAST THE RECORDS IT
+      *    ALREADY PROCESSED SO A RESTART PICKS UP WHERE THE PRIOR RUN
+      *    LEFT OFF INSTEAD OF REPROCESSING THE WHOLE SORTED-BOATMASTER
+      *    FILE. EACH SKIPPED RECORD IS STILL DRIVEN THROUGH 2100-CALCS
+      *    (WHICH FEEDS 2260-COMMISSION-ACCUM) AND 2200-OUTPUT SO THE
+      *    BOAT-TYPE SUBTOTALS, GRAND TOTALS, COMMISSION TABLES, AND
+      *    DETAIL/EXCEPTION/CSV LINES ALL COME OUT THE SAME AS A FULL
+      *    FROM-RECORD-ONE RUN WOULD PRODUCE. THIS IS NOT DUPLICATE
+      *    OUTPUT: 1000-INIT OPENS PRTOUT/EXCEPTION-RPT/CSV-OUT AS
+      *    OUTPUT (TRUNCATING THEM) ON EVERY RUN INCLUDING A RESTART,
+      *    SO THE PRIOR RUN'S COPIES OF THESE LINES ARE ALREADY GONE BY
+      *    THE TIME THIS PARAGRAPH RUNS, AND EVERYTHING THE PRIOR RUN
+      *    PRINTED -- INCLUDING A SUBTOTAL-LINE FOR A BOAT-TYPE GROUP
+      *    THE SKIPPED RECORDS COMPLETED -- MUST BE RECONSTRUCTED HERE
+      *    VIA 9100-MAJORSUBTOTALS (WHICH BOTH PRINTS THE SUBTOTAL AND
+      *    ROLLS IT INTO THE GRAND TOTALS VIA 9150-ACCUM-MAJORTOTALS),
+      *    THE SAME AS 2000-MAINLINE DOES FOR A GROUP BREAK OUTSIDE THE
+      *    REPLAYED RANGE. SORTED-BOATMASTER IS A STABLE INTERMEDIATE
+      *    FILE PRODUCED BY THE SORT IN THIS SAME RUN, SO REPLAYING IT
+      *    FROM RECORD ONE AND SKIPPING BY COUNT REPRODUCES THE SAME
+      *    RECORD ORDER AS THE RUN BEING RESTARTED. THE FIRST REPLAYED
+      *    RECORD ALSO HAS TO DRIVE OUT THE PAGE HEADINGS (NORMALLY
+      *    DONE ONCE BY 1000-INIT AFTER THIS PARAGRAPH RETURNS) BEFORE
+      *    ITS OWN 2200-OUTPUT RUNS, OR THE RECONSTRUCTED DETAIL LINES
+      *    WOULD PRINT AHEAD OF THE COMPANY TITLE/COLUMN HEADINGS THEY
+      *    BELONG UNDER; 1000-INIT SKIPS ITS OWN HEADING CALL WHEN A
+      *    RESTART ACTUALLY REPLAYED AT LEAST ONE RECORD SO THEY AREN'T
+      *    PRINTED TWICE.
+       1100-CHECKPOINT-RESTART.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO WS-RESTART-COUNT
+               NOT AT END
+                   MOVE CKP-RECORD-COUNT TO WS-RESTART-COUNT
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-RESTART-COUNT > ZERO
+               MOVE "YES" TO WS-REPLAY-FIRST
+               MOVE ZERO TO WS-SKIP-COUNTER
+      *        A STALE CHECKPOINT (E.G. LEFT OVER FROM A RUN AGAINST A
+      *        LARGER INPUT FILE) CAN HOLD A COUNT LARGER THAN
+      *        SORTED-BOATMASTER ACTUALLY HAS. STOP THE INSTANT
+      *        SORTED-BOATMASTER RUNS OUT RATHER THAN BURNING THE
+      *        REMAINING ITERATIONS ON AT-END, WHICH WOULD LEAVE
+      *        WS-RESTART-COUNT NONZERO AND CAUSE 1000-INIT TO SKIP THE
+      *        INITIAL HEADINGS EVEN THOUGH NOTHING WAS EVER REPLAYED.
+               PERFORM UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT
+                       OR MORE-RECS = "NO"
+                   READ SORTED-BOATMASTER
+                       AT END
+                           MOVE "NO" TO MORE-RECS
+                       NOT AT END
+                           ADD 1 TO WS-SKIP-COUNTER
+                           IF WS-REPLAY-FIRST = "YES"
+                               MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+                               MOVE "NO" TO WS-REPLAY-FIRST
+                               PERFORM 9400-EXCEPTIONHDGS
+                               PERFORM 9200-HEADINGS
+                           ELSE
+                               IF I-BOAT-TYPE NOT EQUAL TO H-BOAT-TYPE
+                                   PERFORM 9100-MAJORSUBTOTALS
+                                   PERFORM 9300-BOATHEADINGS
+                               END-IF
+                           END-IF
+                           PERFORM 2100-CALCS
+                           PERFORM 2200-OUTPUT
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-COUNTER TO WS-RESTART-COUNT
+               MOVE WS-SKIP-COUNTER TO WS-CKP-COUNT
+           END-IF.
 
        2000-MAINLINE.
            IF H-BOAT-TYPE NOT EQUAL TO I-BOAT-TYPE
@@ -177,21 +537,49 @@
                PERFORM 9300-BOATHEADINGS.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
+           ADD 1 TO WS-CKP-COUNT.
+           IF FUNCTION MOD (WS-CKP-COUNT, WS-CKP-INTERVAL) = 0
+               PERFORM 9600-WRITE-CHECKPOINT
+           END-IF.
            PERFORM 9000-READ.
        
        2100-CALCS.
            ADD I-BOAT-COST TO I-PREP-DELIVER-COST GIVING C-TOT-COST.
            ADD C-TOT-COST TO C-MJ-TOT-COST.
            ADD 1 TO C-SOLD.
+           PERFORM 2260-COMMISSION-ACCUM.
 
        2200-OUTPUT.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+               WHEN "P"
+               WHEN "S"
+               WHEN "J"
+               WHEN "C"
+               WHEN "R"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "BOAT TYPE" TO EX-BAD-FIELD
+                   MOVE I-BOAT-TYPE TO EX-BAD-CODE
+                   MOVE "UNMAPPED BOAT TYPE CODE" TO EX-REASON
+                   PERFORM 2250-EXCEPTION-OUTPUT
+           END-EVALUATE.
+
            EVALUATE I-ACCESSORY-PACKAGE
                WHEN 1
                    MOVE "ELECTRONICS" TO O-ACCESSORY-PACKAGE
                WHEN 2
                    MOVE "SKI PACKAGE" TO O-ACCESSORY-PACKAGE
                WHEN 3
-                   MOVE "FISHING PACKAGE" TO O-ACCESSORY-PACKAGE.
+                   MOVE "FISHING PACKAGE" TO O-ACCESSORY-PACKAGE
+               WHEN OTHER
+                   MOVE "UNKNOWN CODE" TO O-ACCESSORY-PACKAGE
+                   MOVE "ACCESSORY PACKAGE" TO EX-BAD-FIELD
+                   MOVE I-ACCESSORY-PACKAGE TO EX-BAD-CODE
+                   MOVE "UNMAPPED ACCESSORY PACKAGE CODE"
+                       TO EX-REASON
+                   PERFORM 2250-EXCEPTION-OUTPUT
+           END-EVALUATE.
 
            MOVE I-LAST-NAME TO O-LAST-NAME.
            MOVE I-STATE TO O-STATE.
@@ -206,12 +594,119 @@
                AT EOP
                    PERFORM 9200-HEADINGS.
 
+           PERFORM 2270-CSV-OUTPUT.
+
+       2270-CSV-OUTPUT.
+           MOVE I-BOAT-COST TO WS-CSV-BOAT-COST.
+           MOVE I-PREP-DELIVER-COST TO WS-CSV-PREP-COST.
+           MOVE C-TOT-COST TO WS-CSV-TOT-COST.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               FUNCTION TRIM(I-LAST-NAME)     DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               I-STATE                        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               I-BOAT-TYPE                     DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-CSV-BOAT-COST                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               I-PUR-MM                        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               I-PUR-DD                        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               I-PUR-YY                        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(O-ACCESSORY-PACKAGE)
+                                                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-CSV-PREP-COST                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-CSV-TOT-COST                 DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               I-SALESPERSON-ID                DELIMITED BY SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
+       2250-EXCEPTION-OUTPUT.
+           ADD 1 TO C-EXC-CTR.
+           MOVE I-LAST-NAME TO EX-LAST-NAME.
+
+           WRITE EXCPLINE FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+               AT EOP
+                   PERFORM 9400-EXCEPTIONHDGS.
+
+      *    ACCUMULATES COMMISSION TOTALS BY SALESPERSON AND BY STATE
+      *    INTO SALES-TABLE/STATE-TABLE. THESE ARE NOT KEYED OFF THE
+      *    I-BOAT-TYPE SORT ORDER, SO THE WHOLE FILE IS SCANNED LINEARLY
+      *    AGAINST EACH SMALL TABLE RATHER THAN RELYING ON A CONTROL
+      *    BREAK.
+       2260-COMMISSION-ACCUM.
+           MOVE "NO" TO WS-FOUND.
+           PERFORM VARYING SLS-IDX FROM 1 BY 1
+               UNTIL SLS-IDX > WS-SLS-COUNT
+               IF SLS-ID (SLS-IDX) = I-SALESPERSON-ID
+                   ADD 1 TO SLS-SOLD (SLS-IDX)
+                   ADD C-TOT-COST TO SLS-TOT-COST (SLS-IDX)
+                   MOVE "YES" TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = "NO" AND WS-SLS-COUNT < 50
+               ADD 1 TO WS-SLS-COUNT
+               SET SLS-IDX TO WS-SLS-COUNT
+               MOVE I-SALESPERSON-ID TO SLS-ID (SLS-IDX)
+               MOVE 1 TO SLS-SOLD (SLS-IDX)
+               MOVE C-TOT-COST TO SLS-TOT-COST (SLS-IDX)
+           ELSE
+               IF WS-FOUND = "NO"
+                   MOVE "SALESPERSON ID" TO EX-BAD-FIELD
+                   MOVE I-SALESPERSON-ID TO EX-BAD-CODE
+                   MOVE "SALESPERSON TABLE FULL" TO EX-REASON
+                   PERFORM 2250-EXCEPTION-OUTPUT
+               END-IF
+           END-IF.
+
+           MOVE "NO" TO WS-FOUND.
+           PERFORM VARYING STA-IDX FROM 1 BY 1
+               UNTIL STA-IDX > WS-STA-COUNT
+               IF STA-STATE (STA-IDX) = I-STATE
+                   ADD 1 TO STA-SOLD (STA-IDX)
+                   ADD C-TOT-COST TO STA-TOT-COST (STA-IDX)
+                   MOVE "YES" TO WS-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = "NO" AND WS-STA-COUNT < 60
+               ADD 1 TO WS-STA-COUNT
+               SET STA-IDX TO WS-STA-COUNT
+               MOVE I-STATE TO STA-STATE (STA-IDX)
+               MOVE 1 TO STA-SOLD (STA-IDX)
+               MOVE C-TOT-COST TO STA-TOT-COST (STA-IDX)
+           ELSE
+               IF WS-FOUND = "NO"
+                   MOVE "STATE" TO EX-BAD-FIELD
+                   MOVE I-STATE TO EX-BAD-CODE
+                   MOVE "STATE TABLE FULL" TO EX-REASON
+                   PERFORM 2250-EXCEPTION-OUTPUT
+               END-IF
+           END-IF.
+
        3000-CLOSING.
            PERFORM 9100-MAJORSUBTOTALS.
            PERFORM 3100-GRANDTOTALS.
-           CLOSE BOATMASTER.
+           MOVE C-EXC-CTR TO EX-CTR.
+           WRITE EXCPLINE FROM EXCEPTION-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+           PERFORM 3200-COMMISSIONRPT.
+           CLOSE SORTED-BOATMASTER.
            CLOSE PRTOUT.
-           
+           CLOSE EXCEPTION-RPT.
+           CLOSE COMMISSION-RPT.
+           CLOSE CSV-OUT.
+           MOVE ZERO TO WS-CKP-COUNT.
+           PERFORM 9600-WRITE-CHECKPOINT.
+
 
        3100-GRANDTOTALS.
            MOVE C-GT-SOLD TO O-GT-SOLD.
@@ -220,10 +715,30 @@
            WRITE PRTLINE FROM GRANDTOTAL-LINE
                AFTER ADVANCING 3 LINES.
 
+      *    THE CHECKPOINT IS WRITTEN BY 2000-MAINLINE, AFTER A RECORD
+      *    HAS BEEN FULLY PROCESSED (INCLUDING ANY GROUP-BREAK SUBTOTAL
+      *    ITS PROCESSING TRIGGERED), NOT HERE AT READ TIME. OTHERWISE
+      *    A RECORD COUNTED AS CHECKPOINTED COULD BE THE FIRST RECORD
+      *    OF A NEW BOAT-TYPE GROUP WHOSE SUBTOTAL-LINE FOR THE PRIOR
+      *    GROUP HAS NOT ACTUALLY BEEN PRINTED YET, AND A CRASH BEFORE
+      *    THE NEXT RECORD IS PROCESSED WOULD LOSE THAT SUBTOTAL-LINE
+      *    PERMANENTLY: THE RESTART'S SKIP LOOP TREATS ANY GROUP BREAK
+      *    WITHIN THE REPLAYED RANGE AS ALREADY PRINTED AND ONLY ROLLS
+      *    ITS TOTALS FORWARD (9150-ACCUM-MAJORTOTALS) WITHOUT
+      *    RE-PRINTING IT.
        9000-READ.
-           READ BOATMASTER
+           READ SORTED-BOATMASTER
                AT END
-                   MOVE "NO" TO MORE-RECS.
+                   MOVE "NO" TO MORE-RECS
+           END-READ.
+
+      *    OVERWRITES CBLBOAT.CKP WITH THE CURRENT RECORD COUNT SO A
+      *    RESTART AFTER AN ABEND SKIPS PAST EVERYTHING ALREADY PRINTED.
+       9600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKP-COUNT TO CKP-RECORD-COUNT.
+           WRITE CKP-REC.
+           CLOSE CHECKPOINT-FILE.
 
        9100-MAJORSUBTOTALS.
            MOVE C-MJ-TOT-COST TO O-MJ-TOT-COST.
@@ -234,6 +749,14 @@
                AT EOP
                    PERFORM 9200-HEADINGS.
 
+           PERFORM 9150-ACCUM-MAJORTOTALS.
+
+      *    ROLLS THE JUST-FINISHED BOAT-TYPE GROUP'S SUBTOTAL INTO THE
+      *    GRAND TOTALS AND RESETS THE GROUP ACCUMULATORS. SPLIT OUT OF
+      *    9100-MAJORSUBTOTALS SO 1100-CHECKPOINT-RESTART CAN ROLL A
+      *    SKIPPED GROUP'S TOTALS FORWARD WITHOUT RE-PRINTING ITS
+      *    ALREADY-PRINTED SUBTOTAL-LINE.
+       9150-ACCUM-MAJORTOTALS.
            ADD C-SOLD TO C-GT-SOLD.
            ADD C-MJ-TOT-COST TO C-GT-TOT-COST.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
@@ -270,7 +793,64 @@
                    MOVE "CANOE" TO O-BOAT-TYPE OF SUBTOTAL-LINE
                WHEN "R"
                    MOVE "CABIN CRUISER" TO O-BOAT-TYPE OF BOATHEADINGS
-                   MOVE "CABIN CRUISER" TO O-BOAT-TYPE OF SUBTOTAL-LINE.
-                   
+                   MOVE "CABIN CRUISER" TO O-BOAT-TYPE OF SUBTOTAL-LINE
+               WHEN OTHER
+                   MOVE "UNKNOWN CODE" TO O-BOAT-TYPE OF BOATHEADINGS
+                   MOVE "UNKNOWN CODE" TO O-BOAT-TYPE OF SUBTOTAL-LINE
+           END-EVALUATE.
+
            WRITE PRTLINE FROM BOATHEADINGS
                BEFORE ADVANCING 1.
+
+       9400-EXCEPTIONHDGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO EX-PCTR.
+
+           WRITE EXCPLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCPLINE FROM EXCEPTION-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
+
+      *    PRINTS THE COMMISSION REPORT BUILT UP IN SALES-TABLE/
+      *    STATE-TABLE BY 2260-COMMISSION-ACCUM. RUNS ONCE AT CLOSING
+      *    AFTER THE WHOLE FILE HAS BEEN ACCUMULATED.
+       3200-COMMISSIONRPT.
+           PERFORM 9500-COMMISSIONHDGS.
+           WRITE COMMLINE FROM SLS-SECTION-HDING
+               AFTER ADVANCING 2 LINES.
+           WRITE COMMLINE FROM SLS-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING SLS-IDX FROM 1 BY 1
+               UNTIL SLS-IDX > WS-SLS-COUNT
+               MOVE SLS-ID (SLS-IDX) TO O-SLS-ID
+               MOVE SLS-SOLD (SLS-IDX) TO O-SLS-SOLD
+               MOVE SLS-TOT-COST (SLS-IDX) TO O-SLS-TOT-COST
+               WRITE COMMLINE FROM SLS-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9500-COMMISSIONHDGS
+           END-PERFORM.
+
+           WRITE COMMLINE FROM STA-SECTION-HDING
+               AFTER ADVANCING 3 LINES.
+           WRITE COMMLINE FROM STA-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING STA-IDX FROM 1 BY 1
+               UNTIL STA-IDX > WS-STA-COUNT
+               MOVE STA-STATE (STA-IDX) TO O-STA-STATE
+               MOVE STA-SOLD (STA-IDX) TO O-STA-SOLD
+               MOVE STA-TOT-COST (STA-IDX) TO O-STA-TOT-COST
+               WRITE COMMLINE FROM STA-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9500-COMMISSIONHDGS
+           END-PERFORM.
+
+       9500-COMMISSIONHDGS.
+           ADD 1 TO C-COMM-PCTR.
+           MOVE C-COMM-PCTR TO CM-PCTR.
+
+           WRITE COMMLINE FROM COMMISSION-TITLE
+               AFTER ADVANCING PAGE.
