@@ -20,6 +20,25 @@
                ASSIGN TO "C:\IHCC\COBOL\STDNTRPT.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT DEAN-LIST
+               ASSIGN TO "C:\IHCC\COBOL\DEANLIST.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "C:\IHCC\COBOL\STDNTREJ.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "SRTSTU.WRK".
+
+           SELECT OPTIONAL RUN-DATE-PARM
+               ASSIGN TO "C:\IHCC\COBOL\RUNDATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-OUT
+               ASSIGN TO "C:\IHCC\COBOL\STDNTRPT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -45,11 +64,81 @@
 
        01 PRTLINE          PIC X(132).
 
+       FD  DEAN-LIST
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS DEANLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 DEANLINE         PIC X(132).
+
+       FD  REJECT-FILE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 REJLINE          PIC X(132).
+
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+
+       01 SW-REC.
+         05 SW-ID           PIC X(7).
+         05 SW-NAME.
+           10 SW-LNAME      PIC X(15).
+           10 SW-FNAME      PIC X(15).
+           10 SW-INIT       PIC X.
+         05 SW-GPA          PIC 9V99.
+         05 SW-EX-STRT-SAL  PIC 9(6)V99.
+
+      *    RUN-DATE-PARM HOLDS A SHARED "AS-OF" BUSINESS DATE. WHEN
+      *    OPERATIONS DROPS A RUNDATE.DAT BEFORE A RERUN OR LATE
+      *    CORRECTION, ITS DATE PRINTS ON THE REPORT INSTEAD OF TODAY'S
+      *    DATE. NO FILE (THE NORMAL CASE) MEANS TODAY'S DATE IS USED.
+       FD  RUN-DATE-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RD-PARM-REC
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01 RD-PARM-REC.
+           05 RD-YY            PIC 9(4).
+           05 RD-MM            PIC 99.
+           05 RD-DD            PIC 99.
+
+      *    CSV-OUT IS A COMMA-DELIMITED COMPANION TO PRTOUT SO THE
+      *    ROSTER CAN BE LOADED STRAIGHT INTO A SPREADSHEET.
+       FD  CSV-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 CSV-LINE                 PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
            05 C-SCTR       PIC 9(3)    VALUE 0.
            05 C-PCTR       PIC 9(2)    VALUE 0.
+           05 C-RANK       PIC 9(3)    VALUE 0.
+           05 C-DEAN-CTR   PIC 9(3)    VALUE 0.
+           05 C-DEAN-PCTR  PIC 9(2)    VALUE 0.
+           05 C-REJ-CTR    PIC 9(3)    VALUE 0.
+           05 C-REJ-PCTR   PIC 9(2)    VALUE 0.
            05 MORE-RECS    PIC X(3)    VALUE "YES".
+           05 MORE-SORTED  PIC X(3)    VALUE "YES".
+           05 WS-VALID-REC PIC X(3)    VALUE "YES".
+           05 WS-REJ-REASON PIC X(40)  VALUE SPACES.
+           05 WS-CSV-GPA     PIC 9.99.
+           05 WS-CSV-SALARY  PIC 9(6).99.
+
+       01 WS-CURRENT-REC.
+           05 WC-ID            PIC X(7).
+           05 WC-NAME.
+               10 WC-LNAME     PIC X(15).
+               10 WC-FNAME     PIC X(15).
+               10 WC-INIT      PIC X.
+           05 WC-GPA           PIC 9V99.
+           05 WC-EX-STRT-SAL   PIC 9(6)V99.
 
        01 CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -77,8 +166,10 @@
            05 COL-STRT-SAL PIC X(13)   VALUE "ANTICIPATED".
 
        01 COLUMN-HDINGS2.
+           05 FILLER       PIC X(4)    VALUE "RANK".
+           05 FILLER       PIC X(1)    VALUE SPACES.
            05 COL-STU-ID   PIC X(4)    VALUE "  ID".
-           05 FILLER       PIC X(23)   VALUE SPACES.
+           05 FILLER       PIC X(18)   VALUE SPACES.
            05 FILLER       PIC X(9)    VALUE "LAST NAME".
            05 FILLER       PIC X(26)   VALUE SPACES.
            05 FILLER       PIC X(10)   VALUE "FIRST NAME".
@@ -88,8 +179,10 @@
            05 FILLER       PIC X(15)   VALUE "STARTING SALARY".
 
        01 DETAIL-LINE.
+           05 O-RANK       PIC ZZ9.
+           05 FILLER       PIC X(2)    VALUE SPACES.
            05 O-ID         PIC X(7).
-           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 FILLER       PIC X(15)   VALUE SPACES.
            05 O-LNAME      PIC X(15).
            05 FILLER       PIC X(20)   VALUE SPACES.
            05 O-FNAME      PIC X(15).
@@ -105,54 +198,271 @@
            05 O-SCTR       PIC ZZ9.
            05 FILLER       PIC X(60)   VALUE SPACES.
 
+       01 DEAN-TITLE.
+           05  FILLER      PIC X(6)    VALUE "DATE:".
+           05  DN-MM       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  DN-DD       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  DN-YY       PIC 9(4).
+           05  FILLER      PIC X(37)   VALUE SPACES.
+           05  FILLER      PIC X(29)
+                           VALUE "DEAN'S LIST - GPA 3.50+".
+           05  FILLER      PIC X(42)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE "PAGE:".
+           05  DN-PCTR     PIC Z9.
+
+       01 DEAN-COL-HDINGS.
+           05 FILLER       PIC X(4)    VALUE "  ID".
+           05 FILLER       PIC X(23)   VALUE SPACES.
+           05 FILLER       PIC X(9)    VALUE "LAST NAME".
+           05 FILLER       PIC X(26)   VALUE SPACES.
+           05 FILLER       PIC X(10)   VALUE "FIRST NAME".
+           05 FILLER       PIC X(26)   VALUE SPACES.
+           05 FILLER       PIC X(3)    VALUE "GPA".
+
+       01 DEAN-DETAIL-LINE.
+           05 DN-ID        PIC X(7).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 DN-LNAME     PIC X(15).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 DN-FNAME     PIC X(15).
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 DN-GPA       PIC Z.99.
+
+       01 DEAN-TOTAL-LINE.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(15)   VALUE "DEAN'S LIST: ".
+           05 DN-CTR       PIC ZZ9.
+           05 FILLER       PIC X(60)   VALUE SPACES.
+
+       01 REJECT-TITLE.
+           05  FILLER      PIC X(6)    VALUE "DATE:".
+           05  RJ-MM       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  RJ-DD       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  RJ-YY       PIC 9(4).
+           05  FILLER      PIC X(37)   VALUE SPACES.
+           05  FILLER      PIC X(29)
+                           VALUE "STUDENT MASTER EXCEPTIONS".
+           05  FILLER      PIC X(42)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE "PAGE:".
+           05  RJ-PCTR     PIC Z9.
+
+       01 REJECT-COL-HDINGS.
+           05 FILLER       PIC X(4)    VALUE "  ID".
+           05 FILLER       PIC X(16)   VALUE SPACES.
+           05 FILLER       PIC X(6)    VALUE "GPA".
+           05 FILLER       PIC X(10)   VALUE SPACES.
+           05 FILLER       PIC X(14)   VALUE "STARTING SALRY".
+           05 FILLER       PIC X(10)   VALUE SPACES.
+           05 FILLER       PIC X(6)    VALUE "REASON".
+
+       01 REJECT-DETAIL-LINE.
+           05 RJ-ID        PIC X(7).
+           05 FILLER       PIC X(13)   VALUE SPACES.
+           05 RJ-GPA       PIC Z.99.
+           05 FILLER       PIC X(13)   VALUE SPACES.
+           05 RJ-EST-STRT  PIC $Z(3),Z(3).99.
+           05 FILLER       PIC X(5)    VALUE SPACES.
+           05 RJ-REASON    PIC X(40).
+
+       01 REJECT-TOTAL-LINE.
+           05 FILLER       PIC X(54)   VALUE SPACES.
+           05 FILLER       PIC X(18)   VALUE "EXCEPTION COUNT: ".
+           05 RJ-CTR       PIC ZZ9.
+           05 FILLER       PIC X(57)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-MAIN.
-            PERFORM 1000-INIT.
-            PERFORM 2000-MAINLINE
-               UNTIL MORE-RECS = "NO".
-            PERFORM 3000-CLOSING.
-           STOP RUN.
+           PERFORM 1000-INIT.
+           SORT SORT-WORK
+               ON DESCENDING KEY SW-GPA
+               INPUT PROCEDURE 1500-VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE 2000-MAINLINE.
+           PERFORM 3000-CLOSING.
+           GOBACK.
 
        1000-INIT.
-           OPEN INPUT STUDENT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT DEAN-LIST.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT CSV-OUT.
+           MOVE "RANK,ID,LAST NAME,FIRST NAME,GPA,STARTING SALARY"
+               TO CSV-LINE.
+           WRITE CSV-LINE.
 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           PERFORM 1050-GET-RUN-DATE.
            MOVE I-YY TO O-YY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
+           MOVE I-YY TO DN-YY.
+           MOVE I-MM TO DN-MM.
+           MOVE I-DD TO DN-DD.
+           MOVE I-YY TO RJ-YY.
+           MOVE I-MM TO RJ-MM.
+           MOVE I-DD TO RJ-DD.
 
-           PERFORM 9000-READ.
            PERFORM 9100-HOTDOGS.
-       
-       2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           PERFORM 9110-DEANHDGS.
+           PERFORM 9120-REJECTHDGS.
+
+      *    RUN-DATE-PARM IS OPTIONAL. IF OPERATIONS DID NOT DROP ONE,
+      *    TODAY'S DATE IS USED, SAME AS BEFORE.
+       1050-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           OPEN INPUT RUN-DATE-PARM.
+           READ RUN-DATE-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RD-YY TO I-YY
+                   MOVE RD-MM TO I-MM
+                   MOVE RD-DD TO I-DD
+           END-READ.
+           CLOSE RUN-DATE-PARM.
+
+      *    VALIDATES EACH STUDENT-MASTER RECORD AND RELEASES THE GOOD
+      *    ONES TO SORT-WORK SO 2000-MAINLINE CAN PRINT THE ROSTER
+      *    RANKED DESCENDING BY GPA; BAD RECORDS GO STRAIGHT TO THE
+      *    EXCEPTION REPORT AND NEVER ENTER THE SORT.
+       1500-VALIDATE-AND-RELEASE.
+           OPEN INPUT STUDENT-MASTER.
            PERFORM 9000-READ.
+           PERFORM UNTIL MORE-RECS = "NO"
+               PERFORM 2100-CALCS
+               IF WS-VALID-REC = "YES"
+                   MOVE I-ID TO SW-ID
+                   MOVE I-NAME TO SW-NAME
+                   MOVE I-GPA TO SW-GPA
+                   MOVE I-EX-STRT-SAL TO SW-EX-STRT-SAL
+                   RELEASE SW-REC
+               ELSE
+                   PERFORM 2300-REJECT-OUTPUT
+               END-IF
+               PERFORM 9000-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+
+       2000-MAINLINE.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "NO" TO MORE-SORTED.
+           PERFORM UNTIL MORE-SORTED = "NO"
+               ADD 1 TO C-RANK
+               MOVE SW-ID TO WC-ID
+               MOVE SW-NAME TO WC-NAME
+               MOVE SW-GPA TO WC-GPA
+               MOVE SW-EX-STRT-SAL TO WC-EX-STRT-SAL
+               PERFORM 2200-OUTPUT
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "NO" TO MORE-SORTED
+           END-PERFORM.
 
        2100-CALCS.
-           ADD 1 TO C-SCTR.
+           MOVE "YES" TO WS-VALID-REC.
+           MOVE SPACES TO WS-REJ-REASON.
+
+           IF I-GPA < 0.00 OR I-GPA > 4.00
+               MOVE "NO" TO WS-VALID-REC
+               MOVE "GPA NOT IN RANGE 0.00-4.00" TO WS-REJ-REASON
+           END-IF.
+
+           IF I-EX-STRT-SAL = 0
+               MOVE "NO" TO WS-VALID-REC
+               IF WS-REJ-REASON = SPACES
+                   MOVE "STARTING SALARY IS ZERO" TO WS-REJ-REASON
+               ELSE
+                   MOVE "GPA AND STARTING SALARY BOTH INVALID"
+                       TO WS-REJ-REASON
+               END-IF
+           END-IF.
 
        2200-OUTPUT.
-           MOVE I-ID TO O-ID.
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-GPA TO O-GPA.
-           MOVE I-EX-STRT-SAL TO O-EST-STRT.
+           ADD 1 TO C-SCTR.
+           MOVE C-RANK TO O-RANK.
+           MOVE WC-ID TO O-ID.
+           MOVE WC-LNAME TO O-LNAME.
+           MOVE WC-FNAME TO O-FNAME.
+           MOVE WC-GPA TO O-GPA.
+           MOVE WC-EX-STRT-SAL TO O-EST-STRT.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                AT EOP
                    PERFORM 9100-HOTDOGS.
-       
+
+           PERFORM 2220-CSV-OUTPUT.
+
+           IF WC-GPA >= 3.50
+               PERFORM 2210-DEAN-OUTPUT.
+
+       2220-CSV-OUTPUT.
+           MOVE WC-GPA TO WS-CSV-GPA.
+           MOVE WC-EX-STRT-SAL TO WS-CSV-SALARY.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               C-RANK                        DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               WC-ID                         DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WC-LNAME)       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(WC-FNAME)       DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               WS-CSV-GPA                    DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               WS-CSV-SALARY                 DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       2210-DEAN-OUTPUT.
+           ADD 1 TO C-DEAN-CTR.
+           MOVE WC-ID TO DN-ID.
+           MOVE WC-LNAME TO DN-LNAME.
+           MOVE WC-FNAME TO DN-FNAME.
+           MOVE WC-GPA TO DN-GPA.
+
+           WRITE DEANLINE FROM DEAN-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+               AT EOP
+                   PERFORM 9110-DEANHDGS.
+
+       2300-REJECT-OUTPUT.
+           ADD 1 TO C-REJ-CTR.
+           MOVE I-ID TO RJ-ID.
+           MOVE I-GPA TO RJ-GPA.
+           MOVE I-EX-STRT-SAL TO RJ-EST-STRT.
+           MOVE WS-REJ-REASON TO RJ-REASON.
+
+           WRITE REJLINE FROM REJECT-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+               AT EOP
+                   PERFORM 9120-REJECTHDGS.
+
        3000-CLOSING.
            MOVE C-SCTR TO O-SCTR.
 
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 LINES.
 
-           CLOSE STUDENT-MASTER.
+           MOVE C-DEAN-CTR TO DN-CTR.
+
+           WRITE DEANLINE FROM DEAN-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE C-REJ-CTR TO RJ-CTR.
+
+           WRITE REJLINE FROM REJECT-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
            CLOSE PRTOUT.
+           CLOSE DEAN-LIST.
+           CLOSE REJECT-FILE.
+           CLOSE CSV-OUT.
        9000-READ.
            READ STUDENT-MASTER
                AT END
@@ -168,3 +478,21 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM COLUMN-HDINGS2
                AFTER ADVANCING 1 LINE.
+
+       9110-DEANHDGS.
+           ADD 1 TO C-DEAN-PCTR
+           MOVE C-DEAN-PCTR TO DN-PCTR.
+
+           WRITE DEANLINE FROM DEAN-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE DEANLINE FROM DEAN-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
+
+       9120-REJECTHDGS.
+           ADD 1 TO C-REJ-PCTR
+           MOVE C-REJ-PCTR TO RJ-PCTR.
+
+           WRITE REJLINE FROM REJECT-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE REJLINE FROM REJECT-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
