@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBCMS04.
+       DATE-WRITTEN.   08/08/2026.
+       AUTHOR.         COLBY SNOW.
+       DATE-COMPILED.
+      ******************************************************************
+      *THIS PROGRAM IS THE NIGHTLY BATCH DRIVER. IT RUNS COBCMS00,
+      *COBCMS01, AND COBCMS02 IN SEQUENCE AND WRITES A RUN-CONTROL LOG
+      *(PROGRAM NAME, START/END TIME, RECORDS READ, ABNORMAL-END FLAG)
+      *FOR EACH STEP TO CBLRUN.LOG.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STUDENT-COUNT-FILE
+               ASSIGN TO "C:\IHCC\COBOL\STDNTMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAINT-COUNT-FILE
+               ASSIGN TO "C:\IHCC\COBOL\COBCMS01\PAINTEST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BOAT-COUNT-FILE
+               ASSIGN TO "C:\IHCC\COBOL\COBCMS02\CBLBOAT1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CBLRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-COUNT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CNT-STUDENT-REC.
+       01 CNT-STUDENT-REC          PIC X(49).
+
+       FD  PAINT-COUNT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CNT-PAINT-REC.
+       01 CNT-PAINT-REC            PIC X(80).
+
+       FD  BOAT-COUNT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CNT-BOAT-REC.
+       01 CNT-BOAT-REC             PIC X(80).
+
+       FD  RUN-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RUN-LOG-LINE.
+       01 RUN-LOG-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WORK-AREA.
+           05 MORE-RECS        PIC X(3)    VALUE "YES".
+           05 WS-RECORD-COUNT  PIC 9(6)    VALUE 0.
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY    PIC 9(4).
+               10  I-MM    PIC 99.
+               10  I-DD    PIC 99.
+           05  I-TIME.
+               10  I-HH    PIC 99.
+               10  I-MI    PIC 99.
+               10  I-SS    PIC 99.
+               10  FILLER  PIC X(5).
+
+       01 RUN-LOG-DETAIL.
+           05 LG-PROGRAM           PIC X(10).
+           05 FILLER               PIC X(2)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE "START: ".
+           05 LG-START-HH          PIC 99.
+           05 FILLER               PIC X       VALUE ":".
+           05 LG-START-MI          PIC 99.
+           05 FILLER               PIC X       VALUE ":".
+           05 LG-START-SS          PIC 99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(5)    VALUE "END: ".
+           05 LG-END-HH            PIC 99.
+           05 FILLER               PIC X       VALUE ":".
+           05 LG-END-MI            PIC 99.
+           05 FILLER               PIC X       VALUE ":".
+           05 LG-END-SS            PIC 99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE "RECORDS: ".
+           05 LG-RECORDS           PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE "ABEND: ".
+           05 LG-ABEND-FLAG        PIC XXX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT RUN-LOG.
+           PERFORM 1000-RUN-COBCMS00.
+           PERFORM 1000-RUN-COBCMS01.
+           PERFORM 1000-RUN-COBCMS02.
+           CLOSE RUN-LOG.
+           STOP RUN.
+
+       1000-RUN-COBCMS00.
+           MOVE "COBCMS00" TO LG-PROGRAM.
+           PERFORM 1010-COUNT-STUDENT-RECS.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-START-HH.
+           MOVE I-MI TO LG-START-MI.
+           MOVE I-SS TO LG-START-SS.
+           MOVE "NO " TO LG-ABEND-FLAG.
+           CALL "COBCMS00"
+               ON EXCEPTION
+                   MOVE "YES" TO LG-ABEND-FLAG
+           END-CALL.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-END-HH.
+           MOVE I-MI TO LG-END-MI.
+           MOVE I-SS TO LG-END-SS.
+           MOVE WS-RECORD-COUNT TO LG-RECORDS.
+           PERFORM 1900-WRITE-LOG-LINE.
+
+       1010-COUNT-STUDENT-RECS.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           OPEN INPUT STUDENT-COUNT-FILE.
+           MOVE "YES" TO MORE-RECS.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ STUDENT-COUNT-FILE
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-COUNT-FILE.
+
+       1000-RUN-COBCMS01.
+           MOVE "COBCMS01" TO LG-PROGRAM.
+           PERFORM 1020-COUNT-PAINT-RECS.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-START-HH.
+           MOVE I-MI TO LG-START-MI.
+           MOVE I-SS TO LG-START-SS.
+           MOVE "NO " TO LG-ABEND-FLAG.
+           CALL "COBCMS01"
+               ON EXCEPTION
+                   MOVE "YES" TO LG-ABEND-FLAG
+           END-CALL.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-END-HH.
+           MOVE I-MI TO LG-END-MI.
+           MOVE I-SS TO LG-END-SS.
+           MOVE WS-RECORD-COUNT TO LG-RECORDS.
+           PERFORM 1900-WRITE-LOG-LINE.
+
+       1020-COUNT-PAINT-RECS.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           OPEN INPUT PAINT-COUNT-FILE.
+           MOVE "YES" TO MORE-RECS.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ PAINT-COUNT-FILE
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE PAINT-COUNT-FILE.
+
+       1000-RUN-COBCMS02.
+           MOVE "COBCMS02" TO LG-PROGRAM.
+           PERFORM 1030-COUNT-BOAT-RECS.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-START-HH.
+           MOVE I-MI TO LG-START-MI.
+           MOVE I-SS TO LG-START-SS.
+           MOVE "NO " TO LG-ABEND-FLAG.
+           CALL "COBCMS02"
+               ON EXCEPTION
+                   MOVE "YES" TO LG-ABEND-FLAG
+           END-CALL.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-HH TO LG-END-HH.
+           MOVE I-MI TO LG-END-MI.
+           MOVE I-SS TO LG-END-SS.
+           MOVE WS-RECORD-COUNT TO LG-RECORDS.
+           PERFORM 1900-WRITE-LOG-LINE.
+
+       1030-COUNT-BOAT-RECS.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           OPEN INPUT BOAT-COUNT-FILE.
+           MOVE "YES" TO MORE-RECS.
+           PERFORM UNTIL MORE-RECS = "NO"
+               READ BOAT-COUNT-FILE
+                   AT END
+                       MOVE "NO" TO MORE-RECS
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE BOAT-COUNT-FILE.
+
+       1900-WRITE-LOG-LINE.
+           MOVE SPACES TO RUN-LOG-LINE.
+           MOVE RUN-LOG-DETAIL TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
