@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBCMS03.
+       DATE-WRITTEN.   08/08/2026.
+       AUTHOR.         COLBY SNOW.
+       DATE-COMPILED.
+      ******************************************************************
+      *THIS PROGRAM APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+      *STDNTMST.DAT AND WRITES A NEW, VALIDATED STUDENT MASTER.
+      *TRANSACTIONS ARE SORTED BY ID AND MATCHED AGAINST THE OLD
+      *MASTER IN SEQUENCE. REJECTED TRANSACTIONS GO TO MAINTERR.PRT.
+      *
+      *OPERATIONS MUST COPY THE NEW MASTER OVER STDNTMST.DAT AFTER A
+      *CLEAN RUN (SAME OLD-MASTER/NEW-MASTER PATTERN AS THE REST OF
+      *THE SHOP'S BATCH JOBS).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OLD-MASTER
+               ASSIGN TO "C:\IHCC\COBOL\STDNTMST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "C:\IHCC\COBOL\STDNTTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-TRANS
+               ASSIGN TO "SRTTRN.WRK".
+
+           SELECT NEW-MASTER
+               ASSIGN TO "C:\IHCC\COBOL\STDNTNEW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-RPT
+               ASSIGN TO "C:\IHCC\COBOL\MAINTERR.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OLD-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OM-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01 OM-REC.
+         05 OM-ID           PIC X(7).
+         05 OM-NAME.
+           10 OM-LNAME      PIC X(15).
+           10 OM-FNAME      PIC X(15).
+           10 OM-INIT       PIC X.
+         05 OM-GPA          PIC 9V99.
+         05 OM-EX-STRT-SAL  PIC 9(6)V99.
+
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS T-REC
+           RECORD CONTAINS 50 CHARACTERS.
+
+       01 T-REC.
+         05 T-ACTION        PIC X.
+         05 T-ID            PIC X(7).
+         05 T-NAME.
+           10 T-LNAME       PIC X(15).
+           10 T-FNAME       PIC X(15).
+           10 T-INIT        PIC X.
+         05 T-GPA           PIC 9V99.
+         05 T-EX-STRT-SAL   PIC 9(6)V99.
+
+       SD  SORTED-TRANS
+           DATA RECORD IS SRT-REC.
+
+       01 SRT-REC.
+         05 SRT-ACTION      PIC X.
+         05 SRT-ID          PIC X(7).
+         05 SRT-NAME.
+           10 SRT-LNAME     PIC X(15).
+           10 SRT-FNAME     PIC X(15).
+           10 SRT-INIT      PIC X.
+         05 SRT-GPA         PIC 9V99.
+         05 SRT-EX-STRT-SAL PIC 9(6)V99.
+
+       FD  NEW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS NM-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01 NM-REC.
+         05 NM-ID           PIC X(7).
+         05 NM-NAME.
+           10 NM-LNAME      PIC X(15).
+           10 NM-FNAME      PIC X(15).
+           10 NM-INIT       PIC X.
+         05 NM-GPA          PIC 9V99.
+         05 NM-EX-STRT-SAL  PIC 9(6)V99.
+
+       FD  ERROR-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS ERRLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 ERRLINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05 C-PCTR        PIC 9(2)    VALUE 0.
+           05 C-ADD-CTR     PIC 9(3)    VALUE 0.
+           05 C-CHG-CTR     PIC 9(3)    VALUE 0.
+           05 C-DEL-CTR     PIC 9(3)    VALUE 0.
+           05 C-ERR-CTR     PIC 9(3)    VALUE 0.
+           05 MORE-OLD      PIC X(3)    VALUE "YES".
+           05 MORE-TRANS    PIC X(3)    VALUE "YES".
+           05 WS-VALID-TRN  PIC X(3)    VALUE "YES".
+           05 WS-ERR-REASON PIC X(40)   VALUE SPACES.
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY    PIC 9(4).
+               10  I-MM    PIC 99.
+               10  I-DD    PIC 99.
+           05  I-TIME      PIC X(11).
+
+       01 ERROR-TITLE.
+           05  FILLER      PIC X(6)    VALUE "DATE:".
+           05  ER-MM       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  ER-DD       PIC 9(2).
+           05  FILLER      PIC X       VALUE "/".
+           05  ER-YY       PIC 9(4).
+           05  FILLER      PIC X(33)   VALUE SPACES.
+           05  FILLER      PIC X(33)
+                           VALUE "STUDENT MASTER MAINTENANCE ERRORS".
+           05  FILLER      PIC X(42)   VALUE SPACES.
+           05  FILLER      PIC X(6)    VALUE "PAGE:".
+           05  ER-PCTR     PIC Z9.
+
+       01 ERROR-COL-HDINGS.
+           05 FILLER       PIC X(1)    VALUE "A".
+           05 FILLER       PIC X(9)    VALUE SPACES.
+           05 FILLER       PIC X(4)    VALUE "  ID".
+           05 FILLER       PIC X(20)   VALUE SPACES.
+           05 FILLER       PIC X(6)    VALUE "REASON".
+
+       01 ERROR-DETAIL-LINE.
+           05 ER-ACTION    PIC X.
+           05 FILLER       PIC X(9)    VALUE SPACES.
+           05 ER-ID        PIC X(7).
+           05 FILLER       PIC X(17)   VALUE SPACES.
+           05 ER-REASON    PIC X(40).
+
+       01 ERROR-TOTAL-LINE.
+           05 FILLER       PIC X(10)   VALUE SPACES.
+           05 FILLER       PIC X(14)   VALUE "ADDS APPLIED: ".
+           05 ER-ADD-CTR   PIC ZZ9.
+           05 FILLER       PIC X(5)    VALUE SPACES.
+           05 FILLER       PIC X(17)   VALUE "CHANGES APPLIED: ".
+           05 ER-CHG-CTR   PIC ZZ9.
+           05 FILLER       PIC X(5)    VALUE SPACES.
+           05 FILLER       PIC X(17)   VALUE "DELETES APPLIED: ".
+           05 ER-DEL-CTR   PIC ZZ9.
+           05 FILLER       PIC X(5)    VALUE SPACES.
+           05 FILLER       PIC X(12)   VALUE "REJECTED:   ".
+           05 ER-ERR-CTR   PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           SORT SORTED-TRANS
+               ON ASCENDING KEY SRT-ID
+               USING TRANS-FILE
+               OUTPUT PROCEDURE 1500-MERGE-MASTER.
+           PERFORM 3000-CLOSING.
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT OLD-MASTER.
+           OPEN OUTPUT NEW-MASTER.
+           OPEN OUTPUT ERROR-RPT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO ER-YY.
+           MOVE I-MM TO ER-MM.
+           MOVE I-DD TO ER-DD.
+
+           PERFORM 9100-HEADINGS.
+
+       1500-MERGE-MASTER.
+           PERFORM 9000-READ-OLD.
+           PERFORM 9010-READ-TRANS.
+           PERFORM 2000-MAINLINE
+               UNTIL OM-ID = HIGH-VALUES
+                 AND SRT-ID = HIGH-VALUES.
+
+       2000-MAINLINE.
+           EVALUATE TRUE
+               WHEN SRT-ID = HIGH-VALUES
+                   PERFORM 2400-WRITE-UNCHANGED
+               WHEN OM-ID = HIGH-VALUES
+                   PERFORM 2500-VALIDATE-TRANS
+                   IF WS-VALID-TRN = "YES"
+                       PERFORM 2100-APPLY-NOMATCH
+                   END-IF
+                   PERFORM 9010-READ-TRANS
+               WHEN SRT-ID = OM-ID
+                   PERFORM 2500-VALIDATE-TRANS
+                   IF WS-VALID-TRN = "YES"
+                       PERFORM 2200-APPLY-MATCH
+                   ELSE
+                       PERFORM 2400-WRITE-UNCHANGED
+                   END-IF
+                   PERFORM 9010-READ-TRANS
+               WHEN SRT-ID < OM-ID
+                   PERFORM 2500-VALIDATE-TRANS
+                   IF WS-VALID-TRN = "YES"
+                       PERFORM 2100-APPLY-NOMATCH
+                   END-IF
+                   PERFORM 9010-READ-TRANS
+               WHEN OTHER
+                   PERFORM 2400-WRITE-UNCHANGED
+           END-EVALUATE.
+
+       2100-APPLY-NOMATCH.
+      *    A TRANSACTION ID THAT DOES NOT MATCH THE CURRENT OLD-MASTER
+      *    KEY IS ONLY VALID AS AN ADD; CHANGE/DELETE MEANS NO SUCH
+      *    STUDENT EXISTS.
+           IF SRT-ACTION = "A"
+               MOVE SRT-ID TO NM-ID
+               MOVE SRT-NAME TO NM-NAME
+               MOVE SRT-GPA TO NM-GPA
+               MOVE SRT-EX-STRT-SAL TO NM-EX-STRT-SAL
+               WRITE NM-REC
+               ADD 1 TO C-ADD-CTR
+           ELSE
+               MOVE "STUDENT ID NOT FOUND ON MASTER" TO WS-ERR-REASON
+               PERFORM 2600-LOG-ERROR
+           END-IF.
+
+       2200-APPLY-MATCH.
+           EVALUATE SRT-ACTION
+               WHEN "A"
+                   MOVE "STUDENT ID ALREADY ON MASTER" TO WS-ERR-REASON
+                   PERFORM 2600-LOG-ERROR
+                   PERFORM 2400-WRITE-UNCHANGED
+               WHEN "C"
+                   MOVE SRT-ID TO NM-ID
+                   MOVE SRT-NAME TO NM-NAME
+                   MOVE SRT-GPA TO NM-GPA
+                   MOVE SRT-EX-STRT-SAL TO NM-EX-STRT-SAL
+                   WRITE NM-REC
+                   ADD 1 TO C-CHG-CTR
+                   PERFORM 9000-READ-OLD
+               WHEN "D"
+                   ADD 1 TO C-DEL-CTR
+                   PERFORM 9000-READ-OLD
+               WHEN OTHER
+                   MOVE "UNKNOWN ACTION CODE" TO WS-ERR-REASON
+                   PERFORM 2600-LOG-ERROR
+                   PERFORM 2400-WRITE-UNCHANGED
+           END-EVALUATE.
+
+       2400-WRITE-UNCHANGED.
+           IF OM-ID NOT = HIGH-VALUES
+               MOVE OM-REC TO NM-REC
+               WRITE NM-REC
+               PERFORM 9000-READ-OLD
+           END-IF.
+
+       2500-VALIDATE-TRANS.
+           MOVE "YES" TO WS-VALID-TRN.
+           MOVE SPACES TO WS-ERR-REASON.
+
+           IF SRT-ID = SPACES
+               MOVE "NO" TO WS-VALID-TRN
+               MOVE "STUDENT ID IS BLANK" TO WS-ERR-REASON
+           END-IF.
+
+           IF WS-VALID-TRN = "YES" AND SRT-ACTION NOT = "D"
+               IF SRT-GPA < 0.00 OR SRT-GPA > 4.00
+                   MOVE "NO" TO WS-VALID-TRN
+                   MOVE "GPA NOT IN RANGE 0.00-4.00" TO WS-ERR-REASON
+               END-IF
+               IF SRT-EX-STRT-SAL = 0
+                   MOVE "NO" TO WS-VALID-TRN
+                   IF WS-ERR-REASON = SPACES
+                       MOVE "STARTING SALARY IS ZERO" TO WS-ERR-REASON
+                   ELSE
+                       MOVE "GPA AND STARTING SALARY BOTH INVALID"
+                           TO WS-ERR-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-VALID-TRN = "NO"
+               PERFORM 2600-LOG-ERROR
+           END-IF.
+
+       2600-LOG-ERROR.
+           ADD 1 TO C-ERR-CTR.
+           MOVE SRT-ACTION TO ER-ACTION.
+           MOVE SRT-ID TO ER-ID.
+           MOVE WS-ERR-REASON TO ER-REASON.
+
+           WRITE ERRLINE FROM ERROR-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+               AT EOP
+                   PERFORM 9100-HEADINGS.
+
+       3000-CLOSING.
+           MOVE C-ADD-CTR TO ER-ADD-CTR.
+           MOVE C-CHG-CTR TO ER-CHG-CTR.
+           MOVE C-DEL-CTR TO ER-DEL-CTR.
+           MOVE C-ERR-CTR TO ER-ERR-CTR.
+
+           WRITE ERRLINE FROM ERROR-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE OLD-MASTER.
+           CLOSE NEW-MASTER.
+           CLOSE ERROR-RPT.
+
+       9000-READ-OLD.
+           READ OLD-MASTER
+               AT END
+                   MOVE "NO" TO MORE-OLD
+                   MOVE HIGH-VALUES TO OM-ID.
+
+       9010-READ-TRANS.
+           RETURN SORTED-TRANS
+               AT END
+                   MOVE "NO" TO MORE-TRANS
+                   MOVE HIGH-VALUES TO SRT-ID.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR
+           MOVE C-PCTR TO ER-PCTR.
+
+           WRITE ERRLINE FROM ERROR-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE ERRLINE FROM ERROR-COL-HDINGS
+               AFTER ADVANCING 2 LINES.
