@@ -20,13 +20,25 @@
            ASSIGN TO "C:\IHCC\COBOL\PJOBEST.PRT"
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT ACCTG-FEED
+           ASSIGN TO "C:\IHCC\COBOL\COBCMS01\PAINTACT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RUN-DATE-PARM
+           ASSIGN TO "C:\IHCC\COBOL\RUNDATE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-OUT
+           ASSIGN TO "C:\IHCC\COBOL\PJOBEST.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  PAINT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-PAINT-REC
-           RECORD CONTAINS 23 CHARACTERS.
+           RECORD CONTAINS 25 CHARACTERS.
 
        01 I-PAINT-REC.
            05  PAINT-EST-NO        PIC X(4).
@@ -37,6 +49,8 @@
            05  PAINT-WALL-SQ-FT    PIC 9(4).
            05  PAINT-DOOR-SQ-FT    PIC 9(3).
            05  PAINT-PRICE-GAL     PIC 99V99.
+           05  PAINT-COATS         PIC 9.
+           05  PAINT-TYPE-CD       PIC X.
 
        FD PRTOUT
            LABEL RECORD IS OMITTED
@@ -46,6 +60,39 @@
 
        01 PRTLINE                  PIC X(132).
 
+       FD  ACCTG-FEED
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACCTG-LINE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 ACCTG-LINE                PIC X(80).
+
+      *    RUN-DATE-PARM HOLDS A SHARED "AS-OF" BUSINESS DATE. WHEN
+      *    OPERATIONS DROPS A RUNDATE.DAT BEFORE A RERUN OR LATE
+      *    CORRECTION, ITS DATE PRINTS ON THE REPORT INSTEAD OF TODAY'S
+      *    DATE. NO FILE (THE NORMAL CASE) MEANS TODAY'S DATE IS USED.
+       FD  RUN-DATE-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RD-PARM-REC
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01 RD-PARM-REC.
+           05 RD-YY            PIC 9(4).
+           05 RD-MM            PIC 99.
+           05 RD-DD            PIC 99.
+
+      *    CSV-OUT IS A COMMA-DELIMITED COMPANION TO PRTOUT SO THE
+      *    ESTIMATE DETAIL CAN BE LOADED STRAIGHT INTO A SPREADSHEET.
+      *    IT CARRIES THE SAME COLUMNS AS PJOBEST.PRT'S DETAIL-LINE,
+      *    UNLIKE THE ACCTG-FEED ABOVE WHICH IS A NARROWER ACCOUNTING
+      *    EXTRACT (EST NO/DATE/DOLLAR AMOUNTS ONLY).
+       FD  CSV-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01 CSV-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
            05 C-PCTR               PIC 9(2)    VALUE 0.
@@ -54,12 +101,41 @@
            05 C-LABOR-EST          PIC 9(5)V99.
            05 C-TOTAL-EST          PIC 9(6)V99.
            05 C-TOTAL-SQ-FT        PIC 9(4)V99.
+           05 C-TOTAL-COVERAGE     PIC 9(5)V99.
+           05 C-COVERAGE-RATE      PIC 9(3)    VALUE 115.
            05 C-AMT-PAINT-GAL      PIC 9(3)V99.
+           05 C-TAX-RATE           PIC V999    VALUE .065.
+           05 C-TAX-AMT            PIC 9(5)V99.
+           05 C-TOTAL-WITH-TAX     PIC 9(6)V99.
            05 C-GT-PAINT-EST       PIC 9(8)V99 VALUE 0.
            05 C-GT-LABOR-EST       PIC 9(8)V99 VALUE 0.
            05 C-GT-PAINT-GAL       PIC 9(5)V99 VALUE 0.
            05 C-GT-RECORDS         PIC 999     VALUE 0.
            05 C-GT-TOTAL-EST       PIC 9(8)V99 VALUE 0.
+           05 C-GT-TAX-AMT         PIC 9(8)V99 VALUE 0.
+           05 C-GT-TOTAL-WITH-TAX  PIC 9(8)V99 VALUE 0.
+           05 H-PAINT-YY           PIC 9(4)    VALUE 0.
+           05 H-PAINT-MM           PIC 99      VALUE 0.
+           05 C-MO-RECORDS         PIC 999     VALUE 0.
+           05 C-MO-PAINT-EST       PIC 9(7)V99 VALUE 0.
+           05 C-MO-LABOR-EST       PIC 9(7)V99 VALUE 0.
+           05 C-MO-TOTAL-EST       PIC 9(8)V99 VALUE 0.
+           05 C-MO-TAX-AMT         PIC 9(7)V99 VALUE 0.
+           05 WS-ACCTG-DATE        PIC 9(8).
+           05 WS-ACCTG-PAINT-EST   PIC 9(6).99.
+           05 WS-ACCTG-LABOR-EST   PIC 9(6).99.
+           05 WS-ACCTG-TOTAL-EST   PIC 9(7).99.
+           05 WS-ACCTG-TAX-AMT     PIC 9(6).99.
+           05 WS-ACCTG-TOT-W-TAX   PIC 9(7).99.
+           05 WS-CSV-DATE           PIC 9(8).
+           05 WS-CSV-TOTAL-SQ-FT    PIC 9(4).
+           05 WS-CSV-AMT-PAINT-GAL  PIC 9(3).99.
+           05 WS-CSV-PRICE-GAL      PIC 9(2).99.
+           05 WS-CSV-PAINT-EST      PIC 9(5).99.
+           05 WS-CSV-LABOR-EST      PIC 9(5).99.
+           05 WS-CSV-TOTAL-EST      PIC 9(6).99.
+           05 WS-CSV-TAX-AMT        PIC 9(5).99.
+           05 WS-CSV-TOT-W-TAX      PIC 9(6).99.
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -94,12 +170,15 @@
            05 FILLER               PIC X(7)    VALUE "GALLONS".
            05 FILLER               PIC X(6)    VALUE SPACES.
            05 FILLER               PIC X(6)    VALUE "PRICE/".
-           05 FILLER               PIC X(11)   VALUE SPACES.
+           05 FILLER               PIC X(1)    VALUE SPACES.
+           05 FILLER               PIC X(10)   VALUE "COATS/TYPE".
            05 FILLER               PIC X(5)    VALUE "PAINT".
            05 FILLER               PIC X(12)   VALUE SPACES.
            05 FILLER               PIC X(5)    VALUE "LABOR".
-           05 FILLER               PIC X(12)   VALUE SPACES.
+           05 FILLER               PIC X(2)    VALUE SPACES.
            05 FILLER               PIC X(5)    VALUE "TOTAL".
+           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(3)    VALUE "TAX".
 
        01 COLUMN-HDINGS2.
            05 FILLER               PIC X(1)    VALUE SPACES.
@@ -126,25 +205,31 @@
        01 DETAIL-LINE.
            05 FILLER               PIC X(2)    VALUE SPACES.
            05 O-PAINT-EST-NO       PIC X(4).
-           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE SPACES.
            05 O-PAINT-DATE         PIC 99/99/9999.
-           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE SPACES.
            05 O-WALL-SQ-FT         PIC Z,ZZ9.
-           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(8)    VALUE SPACES.
            05 O-DOOR-SQ-FT         PIC ZZ9.
-           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(5)    VALUE SPACES.
            05 O-TOTAL-SQ-FT        PIC Z,ZZ9.
            05 FILLER               PIC X(7)    VALUE SPACES.
            05 O-AMT-PAINT-GAL      PIC ZZZ.99.
            05 FILLER               PIC X(7)    VALUE SPACES.
            05 O-PRICE-GAL          PIC ZZ.99.
-           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 FILLER               PIC X(2)    VALUE SPACES.
+           05 O-COATS              PIC 9.
+           05 FILLER               PIC X       VALUE SPACES.
+           05 O-TYPE-CD            PIC X.
+           05 FILLER               PIC X       VALUE SPACES.
            05 O-PAINT-EST          PIC $ZZ,ZZZ.99.
-           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 FILLER               PIC X(2)    VALUE SPACES.
            05 O-LABOR-EST          PIC $ZZ,ZZZ.99.
-           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 FILLER               PIC X       VALUE SPACES.
            05 O-TOTAL-EST          PIC $ZZZ,ZZZ.99.
-       
+           05 FILLER               PIC X       VALUE SPACES.
+           05 O-TAX-AMT            PIC $Z,ZZZ.99.
+
        01 TOTAL-LINE.
            05 FILLER               PIC X(34)   VALUE "GRAND TOTALS:".
            05 FILLER               PIC X(17)   VALUE "TOTAL ESTIMATES:".
@@ -158,45 +243,125 @@
            05 FILLER               PIC X(4)    VALUE SPACES.
            05 O-GT-TOTAL-EST       PIC $$$,$$$,$$$.99.
 
+       01 MONTH-SUBTOTAL-LINE.
+           05 FILLER               PIC X(10)   VALUE SPACES.
+           05 FILLER               PIC X(17)   VALUE "SUBTOTALS FOR ".
+           05 O-MO-YY               PIC 9(4).
+           05 FILLER               PIC X       VALUE "/".
+           05 O-MO-MM               PIC 99.
+           05 FILLER               PIC X(6)    VALUE SPACES.
+           05 FILLER               PIC X(14)   VALUE "ESTIMATES:  ".
+           05 O-MO-RECORDS         PIC ZZ9.
+           05 FILLER               PIC X(7)    VALUE SPACES.
+           05 O-MO-PAINT-EST       PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 O-MO-LABOR-EST       PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 O-MO-TOTAL-EST       PIC $$$$,$$$.99.
+           05 FILLER               PIC X(3)    VALUE SPACES.
+           05 O-MO-TAX-AMT         PIC $$$,$$$.99.
+
+       01 TAX-TOTAL-LINE.
+           05 FILLER               PIC X(34)   VALUE SPACES.
+           05 FILLER               PIC X(17)   VALUE "TOTAL SALES TAX:".
+           05 O-GT-TAX-AMT         PIC $$,$$$,$$$.99.
+           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(18)   VALUE "TOTAL WITH TAX:".
+           05 O-GT-TOTAL-WITH-TAX  PIC $$$,$$$,$$$.99.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-MAINLINE
                UNTIL MORE-RECS = "NO".
            PERFORM 3000-CLOSING.
-           STOP RUN.
-       
+           GOBACK.
+
        1000-INIT.
            OPEN INPUT PAINT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT ACCTG-FEED.
+           OPEN OUTPUT CSV-OUT.
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               "EST NO,DATE,WALL SQ FT,DOOR SQ FT,TOTAL SQ FT,"
+                                              DELIMITED BY SIZE
+               "GALLONS,PRICE/GAL,COATS,TYPE,PAINT EST,LABOR EST,"
+                                              DELIMITED BY SIZE
+               "TOTAL EST,TAX AMT,TOTAL WITH TAX"
+                                              DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           PERFORM 1050-GET-RUN-DATE.
            MOVE I-YY TO O-YY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
-           
+
            PERFORM 9000-READ.
+           MOVE PAINT-YY TO H-PAINT-YY.
+           MOVE PAINT-MM TO H-PAINT-MM.
            PERFORM 9100-HEADINGS.
 
+      *    RUN-DATE-PARM IS OPTIONAL. IF OPERATIONS DID NOT DROP ONE,
+      *    TODAY'S DATE IS USED, SAME AS BEFORE.
+       1050-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           OPEN INPUT RUN-DATE-PARM.
+           READ RUN-DATE-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RD-YY TO I-YY
+                   MOVE RD-MM TO I-MM
+                   MOVE RD-DD TO I-DD
+           END-READ.
+           CLOSE RUN-DATE-PARM.
+
        2000-MAINLINE.
+           IF PAINT-YY NOT EQUAL TO H-PAINT-YY
+              OR PAINT-MM NOT EQUAL TO H-PAINT-MM
+               PERFORM 9400-MONTHSUBTOTALS.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
            PERFORM 9000-READ.
 
        2100-CALCS.
-           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING 
+           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING
            C-TOTAL-SQ-FT.
-           DIVIDE C-TOTAL-SQ-FT BY 115 GIVING C-AMT-PAINT-GAL.
-           MULTIPLY C-AMT-PAINT-GAL BY PAINT-PRICE-GAL GIVING 
+           IF PAINT-COATS = 0
+               MOVE 1 TO PAINT-COATS.
+           EVALUATE PAINT-TYPE-CD
+               WHEN "P"
+                   MOVE 200 TO C-COVERAGE-RATE
+               WHEN "E"
+                   MOVE 350 TO C-COVERAGE-RATE
+               WHEN OTHER
+                   MOVE 115 TO C-COVERAGE-RATE
+           END-EVALUATE.
+           COMPUTE C-TOTAL-COVERAGE = C-TOTAL-SQ-FT * PAINT-COATS.
+           DIVIDE C-TOTAL-COVERAGE BY C-COVERAGE-RATE GIVING
+           C-AMT-PAINT-GAL.
+           MULTIPLY C-AMT-PAINT-GAL BY PAINT-PRICE-GAL GIVING
            C-PAINT-EST.
            COMPUTE C-LABOR-EST = C-AMT-PAINT-GAL * 3 * 23.55.
            ADD C-LABOR-EST TO C-PAINT-EST GIVING C-TOTAL-EST.
+           COMPUTE C-TAX-AMT ROUNDED = C-TOTAL-EST * C-TAX-RATE.
+           ADD C-TOTAL-EST C-TAX-AMT GIVING C-TOTAL-WITH-TAX.
 
            ADD 1 TO C-GT-RECORDS.
            ADD C-AMT-PAINT-GAL TO C-GT-PAINT-GAL.
            ADD C-PAINT-EST TO C-GT-PAINT-EST.
            ADD C-LABOR-EST TO C-GT-LABOR-EST.
            ADD C-TOTAL-EST TO C-GT-TOTAL-EST.
+           ADD C-TAX-AMT TO C-GT-TAX-AMT.
+           ADD C-TOTAL-WITH-TAX TO C-GT-TOTAL-WITH-TAX.
+
+           ADD 1 TO C-MO-RECORDS.
+           ADD C-PAINT-EST TO C-MO-PAINT-EST.
+           ADD C-LABOR-EST TO C-MO-LABOR-EST.
+           ADD C-TOTAL-EST TO C-MO-TOTAL-EST.
+           ADD C-TAX-AMT TO C-MO-TAX-AMT.
 
        2200-OUTPUT.
            MOVE PAINT-EST-NO TO O-PAINT-EST-NO.
@@ -204,21 +369,101 @@
            MOVE C-PAINT-EST TO O-PAINT-EST.
            MOVE C-LABOR-EST TO O-LABOR-EST.
            MOVE C-TOTAL-EST TO O-TOTAL-EST.
+           MOVE C-TAX-AMT TO O-TAX-AMT.
            MOVE PAINT-WALL-SQ-FT TO O-WALL-SQ-FT.
            MOVE PAINT-DOOR-SQ-FT TO O-DOOR-SQ-FT.
            MOVE C-TOTAL-SQ-FT TO O-TOTAL-SQ-FT.
            MOVE C-AMT-PAINT-GAL TO O-AMT-PAINT-GAL.
            MOVE PAINT-PRICE-GAL TO O-PRICE-GAL.
+           MOVE PAINT-COATS TO O-COATS.
+           MOVE PAINT-TYPE-CD TO O-TYPE-CD.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 1 LINES
                AT EOP
                    PERFORM 9100-HEADINGS.
 
+           PERFORM 2210-ACCTG-OUTPUT.
+           PERFORM 2230-CSV-OUTPUT.
+
+       2210-ACCTG-OUTPUT.
+           MOVE PAINT-DATE TO WS-ACCTG-DATE.
+           MOVE C-PAINT-EST TO WS-ACCTG-PAINT-EST.
+           MOVE C-LABOR-EST TO WS-ACCTG-LABOR-EST.
+           MOVE C-TOTAL-EST TO WS-ACCTG-TOTAL-EST.
+           MOVE C-TAX-AMT TO WS-ACCTG-TAX-AMT.
+           MOVE C-TOTAL-WITH-TAX TO WS-ACCTG-TOT-W-TAX.
+
+           MOVE SPACES TO ACCTG-LINE.
+           STRING
+               PAINT-EST-NO        DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-DATE       DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-PAINT-EST  DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-LABOR-EST  DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-TOTAL-EST  DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-TAX-AMT    DELIMITED BY SIZE
+               ","                 DELIMITED BY SIZE
+               WS-ACCTG-TOT-W-TAX  DELIMITED BY SIZE
+               INTO ACCTG-LINE.
+
+           WRITE ACCTG-LINE.
+
+       2230-CSV-OUTPUT.
+           MOVE PAINT-DATE TO WS-CSV-DATE.
+           MOVE C-TOTAL-SQ-FT TO WS-CSV-TOTAL-SQ-FT.
+           MOVE C-AMT-PAINT-GAL TO WS-CSV-AMT-PAINT-GAL.
+           MOVE PAINT-PRICE-GAL TO WS-CSV-PRICE-GAL.
+           MOVE C-PAINT-EST TO WS-CSV-PAINT-EST.
+           MOVE C-LABOR-EST TO WS-CSV-LABOR-EST.
+           MOVE C-TOTAL-EST TO WS-CSV-TOTAL-EST.
+           MOVE C-TAX-AMT TO WS-CSV-TAX-AMT.
+           MOVE C-TOTAL-WITH-TAX TO WS-CSV-TOT-W-TAX.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               PAINT-EST-NO            DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-DATE             DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               PAINT-WALL-SQ-FT        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               PAINT-DOOR-SQ-FT        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-TOTAL-SQ-FT      DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-AMT-PAINT-GAL    DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-PRICE-GAL        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               PAINT-COATS             DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               PAINT-TYPE-CD           DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-PAINT-EST        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-LABOR-EST        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-TOTAL-EST        DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-TAX-AMT          DELIMITED BY SIZE
+               ","                     DELIMITED BY SIZE
+               WS-CSV-TOT-W-TAX        DELIMITED BY SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
        3000-CLOSING.
+           PERFORM 9400-MONTHSUBTOTALS.
            PERFORM 3100-GRANDTOTALS.
            CLOSE PAINT-MASTER.
            CLOSE PRTOUT.
+           CLOSE ACCTG-FEED.
+           CLOSE CSV-OUT.
 
        3100-GRANDTOTALS.
            MOVE C-GT-RECORDS TO O-GT-RECORDS.
@@ -226,9 +471,13 @@
            MOVE C-GT-PAINT-EST TO O-GT-PAINT-EST.
            MOVE C-GT-LABOR-EST TO O-GT-LABOR-EST.
            MOVE C-GT-TOTAL-EST TO O-GT-TOTAL-EST.
+           MOVE C-GT-TAX-AMT TO O-GT-TAX-AMT.
+           MOVE C-GT-TOTAL-WITH-TAX TO O-GT-TOTAL-WITH-TAX.
 
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE FROM TAX-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
 
        9000-READ.
            READ PAINT-MASTER
@@ -243,4 +492,28 @@
            WRITE PRTLINE FROM COLUMN-HDINGS1
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM COLUMN-HDINGS2
-               BEFORE ADVANCING 1 LINES.
\ No newline at end of file
+               BEFORE ADVANCING 1 LINES.
+
+       9400-MONTHSUBTOTALS.
+           IF C-MO-RECORDS > 0
+               MOVE H-PAINT-YY TO O-MO-YY
+               MOVE H-PAINT-MM TO O-MO-MM
+               MOVE C-MO-RECORDS TO O-MO-RECORDS
+               MOVE C-MO-PAINT-EST TO O-MO-PAINT-EST
+               MOVE C-MO-LABOR-EST TO O-MO-LABOR-EST
+               MOVE C-MO-TOTAL-EST TO O-MO-TOTAL-EST
+               MOVE C-MO-TAX-AMT TO O-MO-TAX-AMT
+
+               WRITE PRTLINE FROM MONTH-SUBTOTAL-LINE
+                   AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9100-HEADINGS
+           END-IF.
+
+           MOVE ZERO TO C-MO-RECORDS.
+           MOVE ZERO TO C-MO-PAINT-EST.
+           MOVE ZERO TO C-MO-LABOR-EST.
+           MOVE ZERO TO C-MO-TOTAL-EST.
+           MOVE ZERO TO C-MO-TAX-AMT.
+           MOVE PAINT-YY TO H-PAINT-YY.
+           MOVE PAINT-MM TO H-PAINT-MM.
\ No newline at end of file
